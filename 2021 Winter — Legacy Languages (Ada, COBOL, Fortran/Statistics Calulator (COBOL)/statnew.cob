@@ -19,36 +19,179 @@ select input-file assign to input-file-name
     organization is line sequential.
 select output-file assign to output-file-name
     organization is line sequential.
+select exceptions-file assign to exceptions-file-name
+    organization is line sequential
+    file status is exceptions-file-status.
+select control-file assign to control-file-name
+    organization is line sequential.
+select csv-file assign to csv-file-name
+    organization is line sequential.
+select history-file assign to history-file-name
+    organization is line sequential
+    file status is history-file-status.
+select checkpoint-file assign to checkpoint-file-name
+    organization is line sequential
+    file status is checkpoint-file-status.
 
 
 data division.
 file section.
 fd input-file.
     01 input-record.
-        05 input-num    pic S9(14)V9(4).
+        05 input-num      pic S9(14)V9(4).
+        05 input-category pic X(04).
+        05 input-weight   pic 9(08).
 fd output-file.
     01 output-string    pic X(40).
+fd exceptions-file.
+    01 exceptions-string pic X(45).
+fd control-file.
+    01 control-record     pic X(300).
+fd csv-file.
+    01 csv-string         pic X(40).
+fd history-file.
+    01 history-string     pic X(300).
+fd checkpoint-file.
+    01 checkpoint-string  pic X(150).
 
 
 working-storage section.
-01 eof-switch       pic 9 value 1.
+01 eof-switch         pic 9 value 1.
+01 control-eof-switch pic 9 value 1.
+
+01 batch-response   pic X.
+01 batch-switch     pic 9 value 0.
+
+01 input-file-name      pic X(100).
+01 output-file-name     pic X(100).
+01 exceptions-file-name   pic X(100).
+01 exceptions-file-status pic X(02).
+01 control-file-name    pic X(100).
+01 csv-file-name        pic X(100).
+01 history-file-name    pic X(100) value 'stats-history.log'.
+01 history-file-status  pic X(02).
+
+01 checkpoint-file-name   pic X(100) value 'stats-checkpoint.dat'.
+01 checkpoint-file-status pic X(02).
+01 checkpoint-found       pic 9 value 0.
+01 checkpoint-phase       pic X(01).
+01 resume-pass            pic 9(8).
+01 ckpt-i                 pic 9(8).
+
+01 checkpoint-header.
+    05 ckpt-tag         pic X(04).
+    05 filler           pic X(01).
+    05 ckpt-phase       pic X(01).
+    05 filler           pic X(01).
+    05 ckpt-num-records pic 9(08).
+    05 filler           pic X(01).
+    05 ckpt-resume-pass pic 9(08).
+    05 filler           pic X(01).
+    05 ckpt-input-name  pic X(100).
 
-01 input-file-name  pic X(100).
-01 output-file-name pic X(100).
+01 checkpoint-value-line.
+    05 ckpt-num      pic S9(14)V9(4).
+    05 filler        pic X(01).
+    05 ckpt-category pic X(04).
+    05 filler        pic X(01).
+    05 ckpt-weight   pic 9(08).
+
+01 checkpoint-sorted-line.
+    05 ckpt-sorted-num pic S9(14)V9(4).
+
+01 history-line.
+    05 hist-date    pic 9(08).
+    05 filler       pic X(01) value space.
+    05 hist-time    pic 9(08).
+    05 filler       pic X(01) value space.
+    05 hist-input   pic X(100).
+    05 filler       pic X(01) value space.
+    05 hist-output  pic X(100).
+    05 filler       pic X(01) value space.
+    05 hist-count   pic Z(7)9.
+    05 filler       pic X(01) value space.
+    05 hist-mean    pic -(14)9.9(4).
+    05 filler       pic X(01) value space.
+    05 hist-median  pic -(14)9.9(4).
+    05 filler       pic X(01) value space.
+    05 hist-stddev  pic -(14)9.9(4).
+
+01 csv-line.
+    05 csv-label   pic X(19).
+    05 filler      pic X(01) value ','.
+    05 csv-value   pic -(14)9.9(4).
+01 csv-group-line.
+    05 csv-group-code pic X(04).
+    05 filler          pic X(01) value ','.
+    05 csv-group-label pic X(14).
+    05 filler          pic X(01) value ','.
+    05 csv-group-value pic -(14)9.9(4).
+
+01 exception-line.
+    05 exception-num-string   pic Z(7)9.
+    05 filler                 pic X(2) value spaces.
+    05 exception-value-string pic -(14)9.9(4).
+    05 filler                 pic X(2) value spaces.
+    05 exception-reason       pic X(13).
+
+01 line-num              pic 9(8).
+01 bad-record-count      pic 9(8).
+01 max-table-size        pic 9(8) value 50000.
 
 01 new-numbers.
-    05 num          pic S9(14)V9(4) usage is computational-3 
-        occurs 1000 times.
+    05 new-number occurs 50000 times.
+        10 num          pic S9(14)V9(4) usage is computational-3.
+        10 num-category pic X(04).
+        10 num-weight   pic 9(08) usage is computational-3.
 01 sorted-numbers.
-    05 num-sorted   pic S9(14)V9(4) usage is computational-3 
-        occurs 1000 times.
+    05 num-sorted   pic S9(14)V9(4) usage is computational-3
+        occurs 50000 times.
 
 01 text-string      pic X(40).
-01 line-output. 
+01 line-output.
     05 filler       pic X(15).
     05 num-string       pic -(14)9.9(4).
+01 group-line.
+    05 group-code-out   pic X(04).
+    05 filler           pic X(02).
+    05 group-label      pic X(14).
+    05 group-num-string pic -(14)9.9(4).
+
+01 category-count   pic 9(4) value zero.
+01 category-table.
+    05 category-entry occurs 50 times.
+        10 cat-code       pic X(04).
+        10 cat-count      pic 9(8).
+        10 cat-sum        pic S9(14)V9(4).
+        10 cat-weight-sum pic S9(14)V9(4).
+        10 cat-sqdev      pic S9(14)V9(4).
+        10 cat-mean       pic S9(14)V9(4).
+        10 cat-var        pic S9(14)V9(4).
+        10 cat-stddev     pic S9(14)V9(4).
+        10 cat-median     pic S9(14)V9(4).
+
+01 group-values.
+    05 group-value pic S9(14)V9(4) usage is computational-3
+        occurs 50000 times.
+
+01 grp-i             pic 9(4).
+01 grp-val-n         pic 9(8).
+01 group-value-count pic 9(8).
+01 cat-search-index  pic 9(4).
+01 cat-found-index   pic 9(4).
+01 cat-lookup-code   pic X(04).
+01 overflow-slot-exists pic 9 value 0.
+01 overflow-slot-index  pic 9(4) value 0.
+
+01 gs-i              pic 9(8).
+01 gs-j              pic 9(8).
+01 gs-k              pic 9(8).
+01 gs-temp           pic S9(14)V9(4).
+01 gs-gap            pic 9(8).
+01 gs-continue       pic 9.
 
 01 num-sum          pic S9(14)V9(4).
+01 num-weight-sum   pic S9(14)V9(4).
 01 num-mean         pic S9(14)V9(4).
 01 num-stddev       pic S9(14)V9(4).
 01 num-var          pic S9(14)V9(4).
@@ -60,42 +203,69 @@ working-storage section.
 01 num-harm-mean    pic S9(14)V9(4).
 01 num-temp         pic S9(14)V9(4).
 01 num-median       pic S9(14)V9(4).
+01 num-mode         pic S9(14)V9(4).
+01 num-q1           pic S9(14)V9(4).
+01 num-q3           pic S9(14)V9(4).
+01 num-iqr          pic S9(14)V9(4).
 
-01 i                pic 9999.
-01 j                pic 9999.
-01 k                pic 9999.
-01 num-records      pic 9999.
+01 mode-cur-value   pic S9(14)V9(4).
+01 mode-cur-count   pic 9(8).
+01 mode-best-count  pic 9(8).
+01 q1-index         pic 9(8).
+01 q3-index         pic 9(8).
 
+01 i                pic 9(8).
+01 j                pic 9(8).
+01 k                pic 9(8).
+01 num-records      pic 9(8).
 
-procedure division.
+01 sort-gap         pic 9(8).
+01 sort-i           pic 9(8).
+01 sort-j           pic 9(8).
+01 sort-k           pic 9(8).
+01 sort-continue    pic 9.
 
-    perform start-program.
-    perform get-inputs.
 
-    perform open-files.
-    perform read-numbers.
+procedure division.
 
-    perform calc-mean.
-    perform calc-stddev.
-    perform calc-geometric-mean.
-    perform calc-harmonic-mean.
-    perform copy-arr-to-sort.
-    perform bubble-sort.
-    perform calc-median.
+    perform start-program.
+    perform get-run-mode.
 
-    perform write-results.
+    if batch-switch = 1
+        perform run-batch
+    else
+        perform get-inputs
+        perform process-one-file
+    end-if.
 
-    perform close-files.
     perform close-program.
 
 stop run.
-    
 
-*> Displays welcome message to user
+
+*> Displays welcome message to user and opens the run history log
 start-program.
     display " ".
     display "Statistics calculator".
     display " ".
+    perform open-history-file.
+
+*> Opens the persistent run history log, creating it on first use
+open-history-file.
+    open extend history-file.
+    if history-file-status = '35'
+        open output history-file
+    end-if.
+
+*> Asks whether this run is interactive or an unattended batch run
+get-run-mode.
+    display " Batch mode, driven by a control file? (Y/N): ".
+    accept batch-response.
+    if batch-response = 'Y' or batch-response = 'y'
+        move 1 to batch-switch
+    else
+        move 0 to batch-switch
+    end-if.
 
 *> Prompts and collects input and output file names from user
 get-inputs.
@@ -103,73 +273,343 @@ get-inputs.
     accept input-file-name.
     display " Output file name: ".
     accept output-file-name.
+    display " Exceptions file name: ".
+    accept exceptions-file-name.
+    display " CSV output file name: ".
+    accept csv-file-name.
+
+*> Runs the full calculation pipeline once per pair in the control file
+run-batch.
+    display " Control file name: ".
+    accept control-file-name.
+    open input control-file.
+    move 1 to control-eof-switch.
+    perform read-control-record
+        until control-eof-switch = 0.
+    close control-file.
+
+*> Reads one line of the control file and processes that file pair
+read-control-record.
+    read control-file into control-record
+        at end move zero to control-eof-switch
+    end-read.
+    if control-eof-switch is not equal to zero
+        perform unstring-control-record
+        perform process-one-file
+    end-if.
+
+*> Splits a control record into input/output/exceptions/csv file names
+unstring-control-record.
+    unstring control-record delimited by ','
+        into input-file-name output-file-name exceptions-file-name
+            csv-file-name.
+
+*> Runs the calculation pipeline for the current set of file names,
+*> resuming from a checkpoint left by an earlier, interrupted attempt
+*> at this same input file if one is found
+process-one-file.
+    perform load-checkpoint.
+    perform open-files.
+    if checkpoint-found = 1
+        if checkpoint-phase = 'R'
+            perform resume-after-read
+        else
+            perform resume-mid-sort
+        end-if
+    else
+        perform run-full-pipeline
+    end-if.
+
+    if num-records = 0
+        perform handle-empty-results
+    else
+        perform write-results
+    end-if.
+    perform write-history-record.
+
+    perform close-files.
+    perform clear-checkpoint.
+
+*> Reads the input file and checkpoints right after the read phase
+run-full-pipeline.
+    perform read-numbers.
+    perform save-read-checkpoint.
+    if num-records > 0
+        perform run-stats-and-sort
+    end-if.
+
+*> Resumes a run whose read phase was already checkpointed
+resume-after-read.
+    if num-records > 0
+        perform run-stats-and-sort
+    end-if.
+
+*> Resumes a run that was checkpointed partway through the sort
+resume-mid-sort.
+    if num-records > 0
+        perform calc-mean
+        perform calc-stddev
+        perform calc-geometric-mean
+        perform calc-harmonic-mean
+        move resume-pass to sort-gap
+        perform run-shell-sort
+        perform calc-median
+        perform calc-mode
+        perform calc-quartiles
+        perform calc-groups
+    end-if.
+
+*> Runs every calculation downstream of a populated num array
+run-stats-and-sort.
+    perform calc-mean.
+    perform calc-stddev.
+    perform calc-geometric-mean.
+    perform calc-harmonic-mean.
+    perform copy-arr-to-sort.
+    perform shell-sort.
+    perform calc-median.
+    perform calc-mode.
+    perform calc-quartiles.
+    perform calc-groups.
 
 *> Opens input and output files
 open-files.
     open input input-file.
     open output output-file.
+    perform open-exceptions-file.
+    open output csv-file.
+
+*> Opens the exceptions file: fresh (OUTPUT) for a normal run, but
+*> appended to (EXTEND) on a checkpoint resume, since a resumed run
+*> never re-reads input-file/write-exception and a plain OUTPUT open
+*> would otherwise wipe out the exceptions the interrupted attempt
+*> already wrote
+open-exceptions-file.
+    if checkpoint-found = 1
+        open extend exceptions-file
+        if exceptions-file-status = '35'
+            open output exceptions-file
+        end-if
+    else
+        open output exceptions-file
+    end-if.
 
 *> Closes input and output files
 close-files.
     close input-file.
     close output-file.
+    close exceptions-file.
+    close csv-file.
+
+*> Looks for a checkpoint left by an earlier attempt at this input
+*> file; if one matches, loads num/num-sorted back into memory and
+*> leaves checkpoint-found/checkpoint-phase/resume-pass set for
+*> process-one-file to act on
+load-checkpoint.
+    move 0 to checkpoint-found.
+    open input checkpoint-file.
+    if checkpoint-file-status = '00'
+        perform read-checkpoint-header
+        close checkpoint-file
+    end-if.
 
-*> Reads all numbers in input file 
+*> Reads the checkpoint's header line and, if it matches the file
+*> we are about to process, loads the rest of the checkpoint
+read-checkpoint-header.
+    read checkpoint-file into checkpoint-header
+        at end move 0 to checkpoint-found
+    end-read.
+    if checkpoint-file-status = '00'
+        if ckpt-tag = 'CKPT' and ckpt-input-name = input-file-name
+            move 1 to checkpoint-found
+            move ckpt-phase to checkpoint-phase
+            move ckpt-num-records to num-records
+            move ckpt-resume-pass to resume-pass
+            move 1 to ckpt-i
+            perform read-checkpoint-value
+                until ckpt-i > num-records
+            if checkpoint-phase = 'S'
+                move 1 to ckpt-i
+                perform read-checkpoint-sorted
+                    until ckpt-i > num-records
+            end-if
+        end-if
+    end-if.
+
+*> Reads one num/num-category/num-weight row back from the checkpoint
+read-checkpoint-value.
+    read checkpoint-file into checkpoint-value-line
+        at end move 0 to checkpoint-found
+    end-read.
+    move ckpt-num to num(ckpt-i).
+    move ckpt-category to num-category(ckpt-i).
+    move ckpt-weight to num-weight(ckpt-i).
+    add 1 to ckpt-i.
+
+*> Reads one num-sorted row back from the checkpoint
+read-checkpoint-sorted.
+    read checkpoint-file into checkpoint-sorted-line
+        at end move 0 to checkpoint-found
+    end-read.
+    move ckpt-sorted-num to num-sorted(ckpt-i).
+    add 1 to ckpt-i.
+
+*> Checkpoints the read phase: the raw num/category/weight array,
+*> so a restart can skip straight back to the calculations without
+*> re-reading and re-validating the whole input file
+save-read-checkpoint.
+    open output checkpoint-file.
+    move 'CKPT' to ckpt-tag.
+    move 'R' to ckpt-phase.
+    move num-records to ckpt-num-records.
+    move 0 to ckpt-resume-pass.
+    move input-file-name to ckpt-input-name.
+    write checkpoint-string from checkpoint-header.
+    move 1 to ckpt-i.
+    perform write-checkpoint-value
+        until ckpt-i > num-records.
+    close checkpoint-file.
+
+*> Checkpoints progress partway through the sort: the raw array
+*> (needed to recompute the other statistics on resume) plus the
+*> sorted array and the pass reached so far
+save-sort-checkpoint.
+    open output checkpoint-file.
+    move 'CKPT' to ckpt-tag.
+    move 'S' to ckpt-phase.
+    move num-records to ckpt-num-records.
+    move sort-gap to ckpt-resume-pass.
+    move input-file-name to ckpt-input-name.
+    write checkpoint-string from checkpoint-header.
+    move 1 to ckpt-i.
+    perform write-checkpoint-value
+        until ckpt-i > num-records.
+    move 1 to ckpt-i.
+    perform write-checkpoint-sorted
+        until ckpt-i > num-records.
+    close checkpoint-file.
+
+*> Writes one num/num-category/num-weight row to the checkpoint
+write-checkpoint-value.
+    move num(ckpt-i) to ckpt-num.
+    move num-category(ckpt-i) to ckpt-category.
+    move num-weight(ckpt-i) to ckpt-weight.
+    write checkpoint-string from checkpoint-value-line.
+    add 1 to ckpt-i.
+
+*> Writes one num-sorted row to the checkpoint
+write-checkpoint-sorted.
+    move num-sorted(ckpt-i) to ckpt-sorted-num.
+    write checkpoint-string from checkpoint-sorted-line.
+    add 1 to ckpt-i.
+
+*> Clears the checkpoint once a run finishes successfully, so the
+*> next run starts fresh unless it too gets interrupted
+clear-checkpoint.
+    open output checkpoint-file.
+    close checkpoint-file.
+
+*> Reads all numbers in input file, quarantining bad records
 read-numbers.
-    move 0 to i.
+    move 1 to eof-switch.
+    move 1 to i.
+    move 0 to line-num.
+    move 0 to bad-record-count.
     perform read-file
         until eof-switch = 0.
-    compute num-records = i.
+    compute num-records = i - 1.
 
-*> Reads records from the input file 
+*> Reads records from the input file, routing bad values aside
 read-file.
     read input-file into input-record
         at end move zero to eof-switch
     end-read.
     if eof-switch is not equal to zero
-        move input-num to num(i)
-        add 1 to i
+        add 1 to line-num
+        if input-num is numeric and input-num > 0
+            if i > max-table-size
+                perform write-overflow-exception
+            else
+                move input-num to num(i)
+                move input-category to num-category(i)
+                if input-weight is numeric and input-weight > 0
+                    move input-weight to num-weight(i)
+                else
+                    move 1 to num-weight(i)
+                end-if
+                add 1 to i
+            end-if
+        else
+            perform write-exception
+        end-if
     end-if.
 
-*> Calculates the mean of the numbers
+*> Writes one bad input record to the exceptions file
+write-exception.
+    add 1 to bad-record-count.
+    move line-num to exception-num-string.
+    move input-num to exception-value-string.
+    if input-num is numeric
+        move 'ZERO/NEGATIVE' to exception-reason
+    else
+        move 'NON-NUMERIC  ' to exception-reason
+    end-if.
+    write exceptions-string from exception-line.
+
+*> Flags a record that is otherwise good but arrives once the
+*> num/num-sorted/group-values tables are already full, so a file
+*> larger than the table can hold degrades gracefully (excess records
+*> quarantined and skipped) instead of running past the end of the
+*> table
+write-overflow-exception.
+    add 1 to bad-record-count.
+    move line-num to exception-num-string.
+    move input-num to exception-value-string.
+    move 'TABLE FULL   ' to exception-reason.
+    write exceptions-string from exception-line.
+
+*> Calculates the weighted mean of the numbers
 calc-mean.
     perform calc-sum.
-    compute num-mean = num-sum / num-records.
+    compute num-mean = num-sum / num-weight-sum.
 
-*> Calculates the sum of numbers
+*> Calculates the weighted sum of numbers and the sum of weights
 calc-sum.
-    move 0 to i.
+    move 1 to i.
     move 0.0 to num-sum.
+    move 0.0 to num-weight-sum.
     perform add-num-to-sum
-        until i = num-records.
+        until i > num-records.
 
-*> Adds one number to sum
+*> Adds one number's weighted value to sum and its weight to the total
 add-num-to-sum.
-    compute num-sum = num-sum + num(i).
+    compute num-sum = num-sum + (num(i) * num-weight(i)).
+    add num-weight(i) to num-weight-sum.
     add 1 to i.
 
-*> Calculates the standard deviation
+*> Calculates the weighted standard deviation
 calc-stddev.
-    move 0 to i.
+    move 1 to i.
     move 0.0 to num-stddev.
     perform get-squared-deviations
-        until i = num-records.
-    compute num-stddev = num-stddev / num-records.
+        until i > num-records.
+    compute num-stddev = num-stddev / num-weight-sum.
     move num-stddev to num-var.
     compute num-stddev = num-stddev ** 0.5.
 
-*> Calculates and adds sum of squared deviation to stddev
+*> Calculates and adds weighted sum of squared deviation to stddev
 get-squared-deviations.
-    compute squared-temp = ((num(i) - num-mean) ** 2).
+    compute squared-temp =
+        ((num(i) - num-mean) ** 2) * num-weight(i).
     add squared-temp to num-stddev.
     add 1 to i.
 
 *> Calculates the geometric mean of the numbers
 calc-geometric-mean.
-    move 0 to i.
+    move 1 to i.
     move 0.0 to temp-geo-mean.
     perform calc-geo-product
-        until i = num-records.
+        until i > num-records.
     compute temp-geo-mean = temp-geo-mean / num-records.
     compute num-geo-mean = 10 ** temp-geo-mean.
 
@@ -181,11 +621,11 @@ calc-geo-product.
 
 *> Calculates the harmonic mean of the numbers
 calc-harmonic-mean.
-    move 0 to i.
+    move 1 to i.
     move 0.0 to harm-sum.
     move num-records to temp-geo-mean.
     perform calc-harm-sum
-        until i = num-records.
+        until i > num-records.
     compute num-harm-mean = num-records / harm-sum.
 
 *> Calculates sum of inverse numbers
@@ -195,176 +635,654 @@ calc-harm-sum.
 
 *> Creates copy of num array
 copy-arr-to-sort.
-    move 0 to i.
+    move 1 to i.
     perform create-copy
-        until i = num-records.
+        until i > num-records.
 
 *> Copies one element of num array to num-sorted array
 create-copy.
     move num(i) to num-sorted(i).
     add 1 to i.
 
-*> Runs bubble sort on array of nums
-bubble-sort.
-    move 0 to i.
-    perform bubble-sort-2
-        until i = num-records.
+*> Sorts the array with diminishing-gap insertion (shell sort), which
+*> scales to large files far better than a straight O(n**2) pass-every-
+*> -element bubble sort; starts at half the record count and halves
+*> the gap each pass down to a final, ordinary insertion pass at gap 1
+shell-sort.
+    compute sort-gap = num-records / 2.
+    perform run-shell-sort.
 
-*> One sorting pass through array
-bubble-sort-2.
-    move 1 to j.
-    perform sort-compare
-        until j = num-records.
-    add 1 to i.
+*> Runs every remaining gap pass, checkpointing progress after each
+*> one so a restart can pick up at the next gap instead of resorting
+*> the whole array from scratch
+run-shell-sort.
+    perform shell-sort-pass
+        until sort-gap < 1.
+
+*> One insertion pass at the current gap, across the whole array
+shell-sort-pass.
+    compute sort-i = sort-gap + 1.
+    perform shell-sort-insert
+        until sort-i > num-records.
+    compute sort-gap = sort-gap / 2.
+    perform save-sort-checkpoint.
+
+*> Inserts one element back to its correct position within its
+*> gapped sub-array
+shell-sort-insert.
+    move num-sorted(sort-i) to num-temp.
+    move sort-i to sort-j.
+    move 1 to sort-continue.
+    perform shell-sort-shift
+        until sort-continue = 0.
+    move num-temp to num-sorted(sort-j).
+    add 1 to sort-i.
 
-*> Compares two elements of array and swaps if necessary
-sort-compare.
-    compute k = j - 1.
-    if (num-sorted(k) > num-sorted(j)) then
-        move num-sorted(j) to num-temp
-        move num-sorted(k) to num-sorted(j)
-        move num-temp to num-sorted(k)
+*> Shifts one gapped element up if it is out of order, otherwise
+*> ends the insertion
+shell-sort-shift.
+    if sort-j > sort-gap
+        compute sort-k = sort-j - sort-gap
+        if num-sorted(sort-k) > num-temp
+            move num-sorted(sort-k) to num-sorted(sort-j)
+            move sort-k to sort-j
+        else
+            move 0 to sort-continue
+        end-if
+    else
+        move 0 to sort-continue
     end-if.
-    add 1 to j.
 
 *> Calculates the median value in the array
 calc-median.
     compute num-temp = function mod (num-records, 2).
     if (num-temp = 1) then
-        compute i = num-records / 2
+        compute i = (num-records + 1) / 2
         move num-sorted(i) to num-median
     else
         compute i = num-records / 2
-        compute j = i - 1
+        compute j = i + 1
         compute num-median = (num-sorted(i) + num-sorted(j)) / 2
     end-if.
 
+*> Finds the most frequently occurring value in the sorted array
+calc-mode.
+    move num-sorted(1) to num-mode.
+    move num-sorted(1) to mode-cur-value.
+    move 0 to mode-cur-count.
+    move 0 to mode-best-count.
+    move 0 to i.
+    perform scan-mode
+        until i = num-records.
+    if mode-cur-count > mode-best-count
+        move mode-cur-value to num-mode
+    end-if.
+
+*> Extends the current run or closes it out against the best run seen
+scan-mode.
+    add 1 to i.
+    if num-sorted(i) = mode-cur-value
+        add 1 to mode-cur-count
+    else
+        if mode-cur-count > mode-best-count
+            move mode-cur-value to num-mode
+            move mode-cur-count to mode-best-count
+        end-if
+        move num-sorted(i) to mode-cur-value
+        move 1 to mode-cur-count
+    end-if.
+
+*> Calculates the first and third quartiles and the IQR
+calc-quartiles.
+    compute q1-index = num-records / 4.
+    compute q3-index = (num-records * 3) / 4.
+    if q1-index < 1
+        move 1 to q1-index
+    end-if.
+    if q3-index < 1
+        move 1 to q3-index
+    end-if.
+    if q3-index > num-records
+        move num-records to q3-index
+    end-if.
+    move num-sorted(q1-index) to num-q1.
+    move num-sorted(q3-index) to num-q3.
+    compute num-iqr = num-q3 - num-q1.
+
+*> Builds the per-category breakdown (count/mean/median/std dev)
+calc-groups.
+    move 0 to category-count.
+    move 0 to overflow-slot-exists.
+    move 0 to overflow-slot-index.
+    move 1 to i.
+    perform build-group-totals
+        until i > num-records.
+    move 1 to grp-i.
+    perform calc-group-mean
+        until grp-i > category-count.
+    move 1 to i.
+    perform accumulate-group-deviations
+        until i > num-records.
+    move 1 to grp-i.
+    perform finish-group-stddev
+        until grp-i > category-count.
+    move 1 to grp-i.
+    perform calc-group-median
+        until grp-i > category-count.
+
+*> Adds one record's weighted value into its category's running total
+build-group-totals.
+    move num-category(i) to cat-lookup-code.
+    perform resolve-category-slot.
+    add 1 to cat-count(cat-found-index).
+    compute cat-sum(cat-found-index) =
+        cat-sum(cat-found-index) + (num(i) * num-weight(i)).
+    add num-weight(i) to cat-weight-sum(cat-found-index).
+    add 1 to i.
+
+*> Looks up the category-table slot for cat-lookup-code, creating a
+*> new slot for it if there is room, or folding it into a shared
+*> 'OTHR' slot once the table is full, so a file with more distinct
+*> codes than the table holds degrades gracefully instead of running
+*> past the end of category-table
+resolve-category-slot.
+    perform find-category-index.
+    if cat-found-index = 0
+        if category-count < 49
+            add 1 to category-count
+            move cat-lookup-code to cat-code(category-count)
+            move 0 to cat-count(category-count)
+            move 0.0 to cat-sum(category-count)
+            move 0.0 to cat-weight-sum(category-count)
+            move 0.0 to cat-sqdev(category-count)
+            move category-count to cat-found-index
+        else
+            perform find-overflow-index
+        end-if
+    end-if.
+
+*> Looks up the category-table slot for cat-lookup-code, if any
+find-category-index.
+    move 0 to cat-found-index.
+    move 1 to cat-search-index.
+    perform scan-category-index
+        until cat-search-index > category-count
+            or cat-found-index not = 0.
+
+*> Checks one category-table slot against cat-lookup-code. The
+*> overflow slot (if any) is skipped here even though its cat-code is
+*> the 'OTHR' label, so a genuine input category code that happens to
+*> equal that label still gets its own slot instead of being folded
+*> into the unrelated overflow bucket by coincidence
+scan-category-index.
+    if cat-search-index = overflow-slot-index
+        add 1 to cat-search-index
+    else
+        if cat-code(cat-search-index) = cat-lookup-code
+            move cat-search-index to cat-found-index
+        else
+            add 1 to cat-search-index
+        end-if
+    end-if.
+
+*> Finds (or, on first overflow, creates) the shared overflow slot
+*> reserved for categories that arrive after all other slots are
+*> already taken. Tracked by overflow-slot-index/overflow-slot-exists
+*> rather than by matching the 'OTHR' label against cat-code, since a
+*> genuine input category code of "OTHR" would otherwise collide with
+*> the overflow bucket and get silently merged into it
+find-overflow-index.
+    if overflow-slot-exists = 0
+        add 1 to category-count
+        move 'OTHR' to cat-code(category-count)
+        move 0 to cat-count(category-count)
+        move 0.0 to cat-sum(category-count)
+        move 0.0 to cat-weight-sum(category-count)
+        move 0.0 to cat-sqdev(category-count)
+        move category-count to overflow-slot-index
+        move 1 to overflow-slot-exists
+    end-if.
+    move overflow-slot-index to cat-found-index.
+
+*> Calculates the weighted mean for one category
+calc-group-mean.
+    compute cat-mean(grp-i) =
+        cat-sum(grp-i) / cat-weight-sum(grp-i).
+    add 1 to grp-i.
+
+*> Adds one record's weighted squared deviation into its category's
+*> total
+accumulate-group-deviations.
+    move num-category(i) to cat-lookup-code.
+    perform find-category-index.
+    if cat-found-index = 0
+        perform find-overflow-index
+    end-if.
+    compute squared-temp =
+        ((num(i) - cat-mean(cat-found-index)) ** 2) * num-weight(i).
+    add squared-temp to cat-sqdev(cat-found-index).
+    add 1 to i.
+
+*> Calculates the weighted variance and standard deviation for one
+*> category
+finish-group-stddev.
+    compute cat-var(grp-i) =
+        cat-sqdev(grp-i) / cat-weight-sum(grp-i).
+    compute cat-stddev(grp-i) = cat-var(grp-i) ** 0.5.
+    add 1 to grp-i.
+
+*> Collects, sorts and finds the median value for one category
+calc-group-median.
+    move 0 to group-value-count.
+    move 1 to j.
+    perform collect-group-values
+        until j > num-records.
+    move group-value-count to grp-val-n.
+    perform group-sort.
+    perform compute-group-median-value.
+    add 1 to grp-i.
+
+*> Copies the values belonging to the current category aside
+collect-group-values.
+    move num-category(j) to cat-lookup-code.
+    perform find-category-index.
+    if cat-found-index = 0
+        perform find-overflow-index
+    end-if.
+    if cat-found-index = grp-i
+        add 1 to group-value-count
+        move num(j) to group-value(group-value-count)
+    end-if.
+    add 1 to j.
+
+*> Runs shell sort on the values collected for one category, using the
+*> same diminishing-gap insertion approach as the overall shell-sort
+*> (no checkpoint call here: checkpointing only covers the main
+*> read/sort phases, not this per-category sub-sort)
+group-sort.
+    compute gs-gap = grp-val-n / 2.
+    perform group-sort-pass
+        until gs-gap < 1.
+
+*> One diminishing-gap pass through the category's values
+group-sort-pass.
+    compute gs-i = gs-gap + 1.
+    perform group-sort-compare
+        until gs-i > grp-val-n.
+    compute gs-gap = gs-gap / 2.
+
+*> Inserts one value into its gapped position among the category's
+*> values
+group-sort-compare.
+    move group-value(gs-i) to gs-temp.
+    move gs-i to gs-j.
+    move 1 to gs-continue.
+    perform group-sort-shift
+        until gs-continue = 0.
+    move gs-temp to group-value(gs-j).
+    add 1 to gs-i.
+
+*> Shifts one gapped value up while it is out of order
+group-sort-shift.
+    if gs-j > gs-gap
+        compute gs-k = gs-j - gs-gap
+        if group-value(gs-k) > gs-temp
+            move group-value(gs-k) to group-value(gs-j)
+            move gs-k to gs-j
+        else
+            move 0 to gs-continue
+        end-if
+    else
+        move 0 to gs-continue
+    end-if.
+
+*> Picks the median out of the category's sorted values
+compute-group-median-value.
+    compute num-temp = function mod (grp-val-n, 2).
+    if (num-temp = 1) then
+        compute gs-i = (grp-val-n + 1) / 2
+        move group-value(gs-i) to cat-median(grp-i)
+    else
+        compute gs-i = grp-val-n / 2
+        compute gs-j = gs-i + 1
+        compute cat-median(grp-i) =
+            (group-value(gs-i) + group-value(gs-j)) / 2
+    end-if.
+
 *> Writes results to output file
 write-results.
     perform write-header.
     perform write-stats.
+    perform write-group-breakdown.
     perform write-unsorted.
     perform write-sorted.
+    perform write-csv-results.
+
+*> Writes an explicit notice instead of a statistics report when every
+*> record in the file was quarantined to the exceptions file, leaving
+*> num-records at zero. Without this, calc-mean and friends would
+*> divide by a record/weight count of zero and print a report and CSV
+*> of all 0.0000s that looks like a genuine (if flat) result rather
+*> than "nothing here was actually calculated"
+handle-empty-results.
+    move 0.0 to num-mean.
+    move 0.0 to num-geo-mean.
+    move 0.0 to num-harm-mean.
+    move 0.0 to num-median.
+    move 0.0 to num-mode.
+    move 0.0 to num-var.
+    move 0.0 to num-stddev.
+    move 0.0 to num-q1.
+    move 0.0 to num-q3.
+    move 0.0 to num-iqr.
+    display "No valid records were found in " input-file-name.
+    display "No statistics were calculated.".
+    perform write-header.
+    move spaces to text-string.
+    write output-string from text-string.
+    move '         No Valid Records Found    ' to text-string.
+    write output-string from text-string.
+    move '-----------------------------------' to text-string.
+    write output-string from text-string.
+    move ' No statistics were calculated.    ' to text-string.
+    write output-string from text-string.
+    move 'Statistic,Value' to csv-string.
+    write csv-string.
+    move 'Records,0' to csv-string.
+    write csv-string.
 
 *> Writes header text to output file
 write-header.
     move '===================================' to text-string.
-    write output-string from text-string 
-        after advancing 0 lines.
+    write output-string from text-string.
     move '||                               ||' to text-string.
-    write output-string from text-string 
-        after advancing 1 line.
+    write output-string from text-string.
     move '||     Statistics Calculator     ||' to text-string.
-    write output-string from text-string 
-        after advancing 1 line.
+    write output-string from text-string.
     move '||                               ||' to text-string.
-    write output-string from text-string 
-        after advancing 1 line.
+    write output-string from text-string.
     move '===================================' to text-string.
-    write output-string from text-string 
-        after advancing 1 line.
+    write output-string from text-string.
     
 *> Writes statistics to output file
 write-stats.
+    move spaces to text-string.
+    write output-string from text-string.
     move '        Statistical Results        ' to text-string.
-    write output-string from text-string 
-        after advancing 2 lines.
+    write output-string from text-string.
     move '-----------------------------------' to text-string.
-    write output-string from text-string 
-        after advancing 1 line.
+    write output-string from text-string.
     perform write-mean.
     perform write-geo-mean.
     perform write-harm-mean.
     perform write-median.
+    perform write-mode.
     perform write-var.
     perform write-stddev.
+    perform write-q1.
+    perform write-q3.
+    perform write-iqr.
 
 *> Writes mean to output file
-write-mean.    
+write-mean.
     move ' Mean ' to line-output.
-    move num-median to num-string.
-    write output-string from line-output 
-        after advancing 1 line.
+    move num-mean to num-string.
+    write output-string from line-output.
 
 *> Writes geometric mean to output file
-write-geo-mean.    
+write-geo-mean.
     move ' Geometric Mean' to line-output.
-    move num-median to num-string.
-    write output-string from line-output 
-        after advancing 1 line.
+    move num-geo-mean to num-string.
+    write output-string from line-output.
 
 
 *> Writes harmonic mean to output file
 write-harm-mean.    
     move ' Harmonic Mean ' to line-output.
     move num-harm-mean to num-string.
-    write output-string from line-output 
-        after advancing 1 line.
+    write output-string from line-output.
 
 
 *> Writes median to output file
 write-median.    
     move ' Median ' to line-output.
     move num-median to num-string.
-    write output-string from line-output 
-        after advancing 1 line.
+    write output-string from line-output.
 
 *> Writes variance to output file
 write-var.    
     move ' Variance ' to line-output.
     move num-var to num-string.
-    write output-string from line-output 
-        after advancing 1 line.
+    write output-string from line-output.
 
 *> Writes standard deviation to output file
-write-stddev.    
+write-stddev.
     move ' Std Deviation ' to line-output.
     move num-stddev to num-string.
-    write output-string from line-output 
-        after advancing 1 line.
+    write output-string from line-output.
+
+*> Writes mode to output file
+write-mode.
+    move ' Mode ' to line-output.
+    move num-mode to num-string.
+    write output-string from line-output.
+
+*> Writes first quartile to output file
+write-q1.
+    move ' Q1 (25th pct) ' to line-output.
+    move num-q1 to num-string.
+    write output-string from line-output.
+
+*> Writes third quartile to output file
+write-q3.
+    move ' Q3 (75th pct) ' to line-output.
+    move num-q3 to num-string.
+    write output-string from line-output.
+
+*> Writes interquartile range to output file
+write-iqr.
+    move ' IQR ' to line-output.
+    move num-iqr to num-string.
+    write output-string from line-output.
+
+*> Writes the statistics section to the CSV companion file
+write-csv-results.
+    move 'Statistic,Value' to csv-string.
+    write csv-string.
+    perform write-csv-mean.
+    perform write-csv-geo-mean.
+    perform write-csv-harm-mean.
+    perform write-csv-median.
+    perform write-csv-mode.
+    perform write-csv-var.
+    perform write-csv-stddev.
+    perform write-csv-q1.
+    perform write-csv-q3.
+    perform write-csv-iqr.
+    perform write-csv-group-breakdown.
+
+*> Writes mean to CSV file
+write-csv-mean.
+    move 'Mean' to csv-label.
+    move num-mean to csv-value.
+    write csv-string from csv-line.
+
+*> Writes geometric mean to CSV file
+write-csv-geo-mean.
+    move 'Geometric Mean' to csv-label.
+    move num-geo-mean to csv-value.
+    write csv-string from csv-line.
+
+*> Writes harmonic mean to CSV file
+write-csv-harm-mean.
+    move 'Harmonic Mean' to csv-label.
+    move num-harm-mean to csv-value.
+    write csv-string from csv-line.
+
+*> Writes median to CSV file
+write-csv-median.
+    move 'Median' to csv-label.
+    move num-median to csv-value.
+    write csv-string from csv-line.
+
+*> Writes mode to CSV file
+write-csv-mode.
+    move 'Mode' to csv-label.
+    move num-mode to csv-value.
+    write csv-string from csv-line.
+
+*> Writes variance to CSV file
+write-csv-var.
+    move 'Variance' to csv-label.
+    move num-var to csv-value.
+    write csv-string from csv-line.
+
+*> Writes standard deviation to CSV file
+write-csv-stddev.
+    move 'Std Deviation' to csv-label.
+    move num-stddev to csv-value.
+    write csv-string from csv-line.
+
+*> Writes first quartile to CSV file
+write-csv-q1.
+    move 'Q1' to csv-label.
+    move num-q1 to csv-value.
+    write csv-string from csv-line.
+
+*> Writes third quartile to CSV file
+write-csv-q3.
+    move 'Q3' to csv-label.
+    move num-q3 to csv-value.
+    write csv-string from csv-line.
+
+*> Writes interquartile range to CSV file
+write-csv-iqr.
+    move 'IQR' to csv-label.
+    move num-iqr to csv-value.
+    write csv-string from csv-line.
+
+*> Writes the per-category breakdown rows to the CSV file
+write-csv-group-breakdown.
+    move 1 to grp-i.
+    perform write-one-csv-group
+        until grp-i > category-count.
+
+*> Writes the count/mean/median/std dev rows for one category
+write-one-csv-group.
+    move cat-code(grp-i) to csv-group-code.
+    move 'Count'  to csv-group-label.
+    move cat-count(grp-i) to num-temp.
+    move num-temp to csv-group-value.
+    write csv-string from csv-group-line.
+
+    move cat-code(grp-i) to csv-group-code.
+    move 'Mean'   to csv-group-label.
+    move cat-mean(grp-i) to csv-group-value.
+    write csv-string from csv-group-line.
+
+    move cat-code(grp-i) to csv-group-code.
+    move 'Median' to csv-group-label.
+    move cat-median(grp-i) to csv-group-value.
+    write csv-string from csv-group-line.
+
+    move cat-code(grp-i) to csv-group-code.
+    move 'Std Deviation' to csv-group-label.
+    move cat-stddev(grp-i) to csv-group-value.
+    write csv-string from csv-group-line.
+
+    add 1 to grp-i.
+
+*> Writes the per-category breakdown section to output file
+write-group-breakdown.
+    move spaces to text-string.
+    write output-string from text-string.
+    move '     Per-Category Breakdown        ' to text-string.
+    write output-string from text-string.
+    move '-----------------------------------' to text-string.
+    write output-string from text-string.
+    move 1 to grp-i.
+    perform write-one-group
+        until grp-i > category-count.
+
+*> Writes the count/mean/median/std dev lines for one category
+write-one-group.
+    move cat-code(grp-i) to group-code-out.
+    move ' Count'        to group-label.
+    move cat-count(grp-i) to num-temp.
+    move num-temp to group-num-string.
+    write output-string from group-line.
+
+    move cat-code(grp-i) to group-code-out.
+    move ' Mean'          to group-label.
+    move cat-mean(grp-i) to group-num-string.
+    write output-string from group-line.
+
+    move cat-code(grp-i) to group-code-out.
+    move ' Median'        to group-label.
+    move cat-median(grp-i) to group-num-string.
+    write output-string from group-line.
+
+    move cat-code(grp-i) to group-code-out.
+    move ' Std Deviation' to group-label.
+    move cat-stddev(grp-i) to group-num-string.
+    write output-string from group-line.
+
+    add 1 to grp-i.
 
 *> Writes unsorted nums from input file to output file
 write-unsorted.
+    move spaces to text-string.
+    write output-string from text-string.
     move '      Unsorted Numbers in File      ' to text-string.
-    write output-string from text-string 
-        after advancing 2 lines.
+    write output-string from text-string.
     move '-----------------------------------' to text-string.
-    write output-string from text-string 
-        after advancing 1 line.
-    move 0 to i.
+    write output-string from text-string.
+    move 1 to i.
     perform write-unsorted-num
-        until i = num-records.
+        until i > num-records.
 
 *> Writes the next unsorted num from input file to output file
 write-unsorted-num.
     move '                ' to line-output.
     move num(i) to num-string.
-    write output-string from line-output 
-        after advancing 1 line.
+    write output-string from line-output.
     add 1 to i.
 
 *> Writes sorted num array to output file
 write-sorted.
+    move spaces to text-string.
+    write output-string from text-string.
     move '       Sorted Numbers in File       ' to text-string.
-    write output-string from text-string 
-        after advancing 2 lines.
+    write output-string from text-string.
     move '-----------------------------------' to text-string.
-    write output-string from text-string 
-        after advancing 1 line.
-    move 0 to i.
+    write output-string from text-string.
+    move 1 to i.
     perform write-sorted-num
-        until i = num-records.
+        until i > num-records.
 
 *> Writes next sorted num array to output file
 write-sorted-num.
     move '                ' to line-output.
     move num-sorted(i) to num-string.
-    write output-string from line-output 
-        after advancing 1 line.
+    write output-string from line-output.
     add 1 to i.
 
 *> Closing message and terminates program
 close-program.
+    close history-file.
     display "Thank you for using our statistics calculator.".
     display "Results have been saved in file " output-file-name.
     stop run.
+
+*> Appends this run's date/time, file names and headline stats
+*> to the persistent run history log
+write-history-record.
+    accept hist-date from date yyyymmdd.
+    accept hist-time from time.
+    move input-file-name to hist-input.
+    move output-file-name to hist-output.
+    move num-records to hist-count.
+    move num-mean to hist-mean.
+    move num-median to hist-median.
+    move num-stddev to hist-stddev.
+    write history-string from history-line.
